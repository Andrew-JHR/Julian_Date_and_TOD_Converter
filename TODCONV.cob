@@ -30,6 +30,18 @@
        INPUT-OUTPUT                    SECTION.
        FILE-CONTROL.
            SELECT LPFILE   ASSIGN  TO                  LP2.
+           SELECT TODIN    ASSIGN  TO                  TODIN
+                   FILE STATUS IS  TODIN-STATUS.
+           SELECT RESTRT   ASSIGN  TO                  RESTRT
+                   ORGANIZATION    IS   RELATIVE
+                   ACCESS MODE     IS   RANDOM
+                   RELATIVE KEY    IS   RESTRT-KEY
+                   FILE STATUS IS  RESTRT-STATUS.
+           SELECT JOBTAB   ASSIGN  TO                  JOBTAB
+                   ORGANIZATION    IS   INDEXED
+                   ACCESS MODE     IS   DYNAMIC
+                   RECORD KEY      IS   JT-JOB-TAG
+                   FILE STATUS IS  JOBTAB-STATUS.
       *----------------------------------------------------------------*
       *                                                                *
       *    D A T A   D I V I S I O N                                   *
@@ -40,6 +52,21 @@
        FD  LPFILE
            LABEL     RECORD  IS OMITTED.
        01  LP2                         PIC X(132).
+       FD  TODIN
+           LABEL     RECORD  IS OMITTED.
+       01  TODIN-REC.
+           05  TI-JOB-TAG              PIC X(08).
+           05  TI-TOD                  PIC X(16).
+           05  FILLER                  PIC X(56).
+       FD  RESTRT.
+       01  RESTRT-REC.
+           05  RESTRT-LAST-NUM         PIC 9(07).
+           05  FILLER                  PIC X(73).
+       FD  JOBTAB.
+       01  JOBTAB-REC.
+           05  JT-JOB-TAG              PIC X(08).
+           05  JT-JOB-NAME             PIC X(20).
+           05  FILLER                  PIC X(52).
       *
       *----------------------------------------------------------------*
       *                                                                *
@@ -47,36 +74,549 @@
       *                                                                *
       *----------------------------------------------------------------*
        WORKING-STORAGE                SECTION.
+       77  TOD-EOF-SWITCH              PIC X(01) VALUE 'N'.
+           88  TOD-EOF                           VALUE 'Y'.
+       77  RUN-MODE-SWITCH             PIC X(01) VALUE 'B'.
+           88  BATCH-MODE-RUN                    VALUE 'B'.
+           88  REVERSE-MODE-RUN                   VALUE 'R'.
+           88  SINGLE-MODE-RUN                    VALUE 'F'.
+       77  TOD-COUNT                   PIC 9(07) COMP VALUE ZERO.
+       77  TOD-REC-NUM                 PIC 9(07) COMP VALUE ZERO.
+       77  RESTART-START-NUM           PIC 9(07) COMP VALUE 1.
+       77  RESTRT-STATUS               PIC X(02) VALUE SPACES.
+       77  RESTRT-KEY                  PIC 9(04) COMP VALUE 1.
+       77  CHECKPOINT-INTERVAL         PIC 9(04) COMP VALUE 0100.
+       77  CKPT-QUOTIENT               PIC 9(07) COMP VALUE ZERO.
+       77  CKPT-REMAINDER              PIC 9(04) COMP VALUE ZERO.
+       77  TODIN-STATUS                PIC X(02) VALUE SPACES.
+       77  JOBTAB-STATUS               PIC X(02) VALUE SPACES.
+       77  RESTRT-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+           88  RESTRT-OPEN-OK                    VALUE 'Y'.
+       77  CAL-MM                      PIC 9(02) COMP VALUE ZERO.
+       77  DAYS-IN-MONTH               PIC 9(02) COMP VALUE ZERO.
+       77  LEAP-YEAR-QUOTIENT          PIC 9(07) COMP VALUE ZERO.
+       77  LEAP-YEAR-REMAINDER         PIC 9(04) COMP VALUE ZERO.
+       77  JULIAN-DAY-COUNT            PIC 9(03) VALUE ZERO.
+       77  JULIAN-MM                   PIC 9(02) COMP VALUE ZERO.
+       77  TOD-VALID-SWITCH            PIC X(01) VALUE 'Y'.
+           88  TOD-VALID                         VALUE 'Y'.
+       77  HEX-CHAR-IDX                PIC 9(02) COMP VALUE ZERO.
+       77  HEX-CHAR-WORK               PIC X(01) VALUE SPACES.
+       01  JOB-NAME-OUT                PIC X(20) VALUE SPACES.
+       01  REVERSE-INPUT-TS            PIC X(14) VALUE SPACES.
+       01  RUN-DATE                    PIC 9(08).
+       01  RUN-TIME                    PIC 9(08).
+       01  TOD-COUNT-ED                PIC ZZZZZZ9.
+       01  GMT-DATETIME.
+           05  GMT-YYYYMMDD             PIC X(08).
+           05  GMT-HH                   PIC X(02).
+           05  GMT-MM                   PIC X(02).
+           05  GMT-SS                   PIC X(02).
+      *    CONFIGURABLE LOCAL-TIME OFFSET APPLIED AFTER THE CONVRTN CALL.
+      *    CHANGE THE VALUE CLAUSES BELOW TO MATCH THE SHOP'S TIME ZONE.
+       01  LOCAL-OFFSET.
+           05  OFFSET-SIGN              PIC X(01) VALUE '-'.
+           05  OFFSET-HOURS             PIC 9(02) VALUE 05.
+           05  OFFSET-MINUTES           PIC 9(02) VALUE 00.
+       01  OFFSET-WORK.
+           05  NUM-HH                   PIC 9(02) VALUE ZERO.
+           05  NUM-MM                   PIC 9(02) VALUE ZERO.
+           05  TOTAL-MINUTES            PIC S9(05) VALUE ZERO.
+           05  OFFSET-MINUTES-SIGNED    PIC S9(05) VALUE ZERO.
+           05  NEW-HH                   PIC 9(02) VALUE ZERO.
+           05  NEW-MM                   PIC 9(02) VALUE ZERO.
+           05  DAY-DELTA                PIC S9(01) VALUE ZERO.
        01  PARM.
            05  TOD                  PIC X(16) VALUE 'BE9CF52A1D978900'.
+           05  TOD-CHARS  REDEFINES TOD.
+               10  TOD-CHAR         PIC X(01) OCCURS 16.
            05  DATETIME.
                10  YYYYMMDD         PIC X(08).
+               10  YYYYMMDD-N   REDEFINES YYYYMMDD.
+                   15  YYYYMMDD-YYYY    PIC 9(04).
+                   15  YYYYMMDD-MM      PIC 9(02).
+                   15  YYYYMMDD-DD      PIC 9(02).
                10  SP               PIC X(01) VALUE SPACES.
                10  HH               PIC X(02).
                10  COL1             PIC X(01) VALUE ':'.
                10  MM               PIC X(02).
                10  COL2             PIC X(01) VALUE ':'.
                10  SS               PIC X(02).
+               10  COL3             PIC X(01) VALUE '.'.
+               10  MICROS           PIC X(06) VALUE ZEROS.
+               10  COL4             PIC X(01) VALUE SPACES.
+               10  FILLER           PIC X(04) VALUE ' JD='.
+               10  JULIAN-DATE.
+                   15  JULIAN-YYYY      PIC 9(04).
+                   15  JULIAN-DDD       PIC 9(03).
+           05  STCK-DIRECTION       PIC X(01) VALUE 'F'.
+               88  STCK-FORWARD               VALUE 'F'.
+               88  STCK-REVERSE               VALUE 'R'.
        01  CONVRTN                  PIC X(08) VALUE 'STCKCONV'.
       *----------------------------------------------------------------*
       *                                                                *
+      *    L I N K A G E   S E C T I O N                                *
+      *                                                                *
+      *----------------------------------------------------------------*
+       LINKAGE                        SECTION.
+       01  GO-PARM.
+           05  GO-PARM-LEN          PIC S9(04)   COMP.
+           05  GO-PARM-TEXT         PIC X(80).
+      *----------------------------------------------------------------*
+      *                                                                *
       *    P R O C E D U R E   D I V I S I O N                         *
       *                                                                *
       *----------------------------------------------------------------*
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION USING GO-PARM.
+       0000-MAINLINE-S.
+           PERFORM 0100-DETERMINE-MODE-S THRU 0100-EXIT.
+           PERFORM 1000-INIT-S          THRU  1000-EXIT.
+           IF      REVERSE-MODE-RUN
+                   PERFORM 3000-REVERSE-S    THRU  3000-EXIT
+           ELSE
+           IF      SINGLE-MODE-RUN
+                   PERFORM 3500-SINGLE-S     THRU  3500-EXIT
+           ELSE
+                   PERFORM 2000-PROCESS-S    THRU  2000-EXIT
+                           UNTIL TOD-EOF.
+           PERFORM 9999-TERMINATE-S     THRU  9999-EXIT.
+           STOP    RUN.
+      *
+       0100-DETERMINE-MODE-S.
+           MOVE    'B'                TO        RUN-MODE-SWITCH.
+           IF      GO-PARM-LEN        >         0
+                   IF  GO-PARM-TEXT(1:1) = 'R'
+                       MOVE  'R'             TO  RUN-MODE-SWITCH
+                       MOVE  GO-PARM-TEXT(2:14) TO REVERSE-INPUT-TS
+                   ELSE
+                       MOVE  'F'             TO  RUN-MODE-SWITCH
+                       MOVE  GO-PARM-TEXT(1:16) TO TOD.
+      *
+       0100-EXIT.
+           EXIT.
+      *
        1000-INIT-S.
+           OPEN    OUTPUT                   LPFILE.
+           ACCEPT   RUN-DATE    FROM DATE YYYYMMDD.
+           ACCEPT   RUN-TIME    FROM TIME.
+           MOVE    SPACES         TO        LP2.
+           STRING  'TEST1G - TOD/DATETIME CONVERSION RUN'
+                   '  DATE: ' RUN-DATE
+                   '  TIME: ' RUN-TIME
+                   DELIMITED BY SIZE INTO LP2.
+           WRITE   LP2            AFTER PAGE.
+           IF      BATCH-MODE-RUN
+                   PERFORM 1100-INIT-BATCH-S    THRU  1100-EXIT.
+      *
+       1000-EXIT.
+           EXIT.
+      *
+       1100-INIT-BATCH-S.
+           OPEN    INPUT              TODIN.
+           IF      TODIN-STATUS       NOT =     '00'
+                   MOVE    SPACES     TO        LP2
+                   STRING  'UNABLE TO OPEN TODIN - FILE STATUS: '
+                           TODIN-STATUS
+                           DELIMITED BY SIZE INTO LP2
+                   WRITE   LP2        AFTER 1
+                   MOVE    'Y'        TO        TOD-EOF-SWITCH
+                   GO TO   1100-EXIT.
+           OPEN    INPUT              JOBTAB.
+           IF      JOBTAB-STATUS      NOT =     '00'
+                   MOVE    SPACES     TO        LP2
+                   STRING  'JOBTAB NOT AVAILABLE - JOB NAMES WILL '
+                           'SHOW UNKNOWN'
+                           DELIMITED BY SIZE INTO LP2
+                   WRITE   LP2        AFTER 1.
+           PERFORM 1500-READ-RESTART-S    THRU  1500-EXIT.
+      *
+       1100-EXIT.
+           EXIT.
+      *
+       1500-READ-RESTART-S.
+           MOVE    1                  TO        RESTART-START-NUM.
+           MOVE    1                  TO        RESTRT-KEY.
+           OPEN    I-O                RESTRT.
+           IF      RESTRT-STATUS      NOT =     '00'
+                   OPEN    OUTPUT     RESTRT
+                   CLOSE   RESTRT
+                   MOVE    1          TO        RESTRT-KEY
+                   OPEN    I-O        RESTRT.
+           IF      RESTRT-STATUS      NOT =     '00'
+                   GO TO   1500-EXIT.
+      *    THE FILE IS OPEN NOW REGARDLESS OF WHAT THE BOOTSTRAP READ
+      *    BELOW RETURNS - DO NOT GATE THIS ON RESTRT-STATUS, WHICH
+      *    THE READ IS ABOUT TO OVERWRITE WITH "RECORD NOT FOUND" ON
+      *    A BRAND-NEW FILE.
+           MOVE    'Y'                TO        RESTRT-OPEN-SWITCH.
+           READ    RESTRT.
+           IF      RESTRT-STATUS      NOT =     '00'
+                   GO TO   1500-EXIT.
+           COMPUTE RESTART-START-NUM = RESTRT-LAST-NUM + 1.
+      *
+       1500-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-S.
+           READ    TODIN
+                   AT END
+                   MOVE    'Y'        TO     TOD-EOF-SWITCH
+                   GO TO   2000-EXIT.
+           IF      TODIN-STATUS   NOT =     '00'
+                   MOVE    SPACES     TO        LP2
+                   STRING  'TODIN READ ERROR - FILE STATUS: '
+                           TODIN-STATUS
+                           DELIMITED BY SIZE INTO LP2
+                   WRITE   LP2        AFTER 1
+                   MOVE    'Y'        TO        TOD-EOF-SWITCH
+                   GO TO   2000-EXIT.
+           ADD     1              TO        TOD-REC-NUM.
+           IF      TOD-REC-NUM    <         RESTART-START-NUM
+                   GO TO   2000-EXIT.
+           MOVE    TI-TOD         TO        TOD   .
+           PERFORM 2300-LOOKUP-JOB-S      THRU  2300-EXIT.
+           PERFORM 2350-VALIDATE-TOD-S    THRU  2350-EXIT.
+           IF      NOT TOD-VALID
+                   GO TO   2000-WRITE-ERROR-S.
+           MOVE    'F'            TO        STCK-DIRECTION.
       *    FOR DYNAMIC LINK
            CALL    CONVRTN    USING PARM.
       *    FOR STATIC CALL
       *    CALL    'STCKCONV' USING PARM.
       *
-           OPEN    OUTPUT                   LPFILE.
+           PERFORM 2200-APPLY-OFFSET-S   THRU  2200-EXIT.
+           ADD     1              TO        TOD-COUNT.
+           MOVE    SPACES         TO        LP2.
+           STRING  'JOB: ' JOB-NAME-OUT '  TAG: ' TI-JOB-TAG
+                   DELIMITED BY SIZE INTO LP2.
+           WRITE   LP2            AFTER 1.
            MOVE    TOD            TO        LP2   .
            WRITE   LP2            AFTER 1.
+           MOVE    SPACES         TO        LP2.
+           STRING  'GMT: ' GMT-YYYYMMDD '  ' GMT-HH ':' GMT-MM ':'
+                   GMT-SS DELIMITED BY SIZE INTO LP2.
+           WRITE   LP2            AFTER 1.
            MOVE    DATETIME       TO        LP2   .
            WRITE   LP2            AFTER 1.
+      *
+       2000-CHECK-S.
+           PERFORM 2400-CHECKPOINT-S     THRU  2400-EXIT.
+           GO TO   2000-EXIT.
+      *
+       2000-WRITE-ERROR-S.
+           MOVE    SPACES         TO        LP2.
+           STRING  'INVALID TOD VALUE - TAG: ' TI-JOB-TAG
+                   '  INPUT: ' TI-TOD
+                   DELIMITED BY SIZE INTO LP2.
+           WRITE   LP2            AFTER 1.
+           GO TO   2000-CHECK-S.
+      *
+       2000-EXIT.
+           EXIT.
+      *
+       2400-CHECKPOINT-S.
+           DIVIDE  TOD-REC-NUM    BY        CHECKPOINT-INTERVAL
+                   GIVING  CKPT-QUOTIENT REMAINDER CKPT-REMAINDER.
+           IF      CKPT-REMAINDER NOT =     ZERO
+                   GO TO   2400-EXIT.
+           PERFORM 2450-WRITE-CHECKPOINT-S  THRU  2450-EXIT.
+      *
+       2400-EXIT.
+           EXIT.
+      *
+       2450-WRITE-CHECKPOINT-S.
+           MOVE    TOD-REC-NUM    TO        RESTRT-LAST-NUM.
+           MOVE    1              TO        RESTRT-KEY.
+           REWRITE RESTRT-REC.
+           IF      RESTRT-STATUS  NOT =     '00'
+                   WRITE   RESTRT-REC.
+      *
+       2450-EXIT.
+           EXIT.
+      *
+       2300-LOOKUP-JOB-S.
+           MOVE    'UNKNOWN'          TO        JOB-NAME-OUT.
+           IF      JOBTAB-STATUS      NOT =     '00'
+                   GO TO   2300-EXIT.
+           MOVE    TI-JOB-TAG         TO        JT-JOB-TAG.
+           READ    JOBTAB
+                   INVALID KEY
+                   GO TO   2300-EXIT.
+           MOVE    JT-JOB-NAME        TO        JOB-NAME-OUT.
+      *
+       2300-EXIT.
+           EXIT.
+      *
+      *    VALIDATES TOD AS 16 HEX DIGITS - STCKCONV HAS NO
+      *    DOCUMENTED RETURN CODE, SO BAD INPUT IS CAUGHT HERE
+      *    RATHER THAN RELYING ON A POST-CALL STATUS CHECK.
+       2350-VALIDATE-TOD-S.
+           MOVE    'Y'                TO        TOD-VALID-SWITCH.
+           IF      TOD                =         SPACES
+                   MOVE    'N'        TO        TOD-VALID-SWITCH
+                   GO TO   2350-EXIT.
+           PERFORM 2360-CHECK-HEX-CHAR-S VARYING HEX-CHAR-IDX
+                   FROM 1 BY 1 UNTIL HEX-CHAR-IDX > 16
+                   OR NOT TOD-VALID.
+      *
+       2350-EXIT.
+           EXIT.
+      *
+       2360-CHECK-HEX-CHAR-S.
+           MOVE    TOD-CHAR(HEX-CHAR-IDX)   TO   HEX-CHAR-WORK.
+           IF      HEX-CHAR-WORK      NOT NUMERIC
+               AND (HEX-CHAR-WORK < 'A' OR HEX-CHAR-WORK > 'F')
+                   MOVE    'N'        TO        TOD-VALID-SWITCH.
+      *
+       2360-EXIT.
+           EXIT.
+      *
+       3000-REVERSE-S.
+      *    STCKCONV HAS NO DOCUMENTED RETURN CODE, SO THE INPUT IS
+      *    VALIDATED HERE RATHER THAN RELYING ON A POST-CALL STATUS.
+           IF      REVERSE-INPUT-TS   NOT NUMERIC
+                   MOVE    SPACES     TO        LP2
+                   STRING  'INVALID TIMESTAMP VALUE - INPUT: '
+                           REVERSE-INPUT-TS
+                           DELIMITED BY SIZE INTO LP2
+                   WRITE   LP2        AFTER 1
+                   GO TO   3000-EXIT.
+           MOVE    REVERSE-INPUT-TS(1:8)    TO   YYYYMMDD.
+           MOVE    REVERSE-INPUT-TS(9:2)    TO   HH.
+           MOVE    REVERSE-INPUT-TS(11:2)   TO   MM.
+           MOVE    REVERSE-INPUT-TS(13:2)   TO   SS.
+      *    REVERSE-INPUT-TS IS THE LOCAL TIME AS PRINTED ON LPFILE -
+      *    CONVERT IT BACK TO GMT BEFORE CALLING STCKCONV.
+           PERFORM 3200-LOCAL-TO-GMT-S      THRU  3200-EXIT.
+           MOVE    'R'                      TO   STCK-DIRECTION.
+      *    FOR DYNAMIC LINK
+           CALL    CONVRTN    USING PARM.
+      *    FOR STATIC CALL
+      *    CALL    'STCKCONV' USING PARM.
+      *
+           ADD     1                  TO        TOD-COUNT.
+           MOVE    TOD                TO        LP2.
+           WRITE   LP2                AFTER 1.
+      *
+       3000-EXIT.
+           EXIT.
+      *
+       3200-LOCAL-TO-GMT-S.
+           MOVE    HH                 TO        NUM-HH.
+           MOVE    MM                 TO        NUM-MM.
+           COMPUTE TOTAL-MINUTES = NUM-HH * 60 + NUM-MM.
+      *    SIGN IS REVERSED FROM 2200-APPLY-OFFSET-S TO UNDO THE
+      *    LOCAL-TIME OFFSET AND RECOVER GMT.
+           IF      OFFSET-SIGN = '-'
+                   COMPUTE OFFSET-MINUTES-SIGNED =
+                           OFFSET-HOURS * 60 + OFFSET-MINUTES
+           ELSE
+                   COMPUTE OFFSET-MINUTES-SIGNED =
+                           0 - (OFFSET-HOURS * 60 + OFFSET-MINUTES).
+           ADD     OFFSET-MINUTES-SIGNED     TO   TOTAL-MINUTES.
+           MOVE    ZERO               TO        DAY-DELTA.
+           IF      TOTAL-MINUTES      <         0
+                   ADD     1440       TO        TOTAL-MINUTES
+                   MOVE    -1         TO        DAY-DELTA
+           ELSE
+           IF      TOTAL-MINUTES      NOT <     1440
+                   SUBTRACT 1440      FROM      TOTAL-MINUTES
+                   MOVE    1          TO        DAY-DELTA.
+           COMPUTE NEW-HH = TOTAL-MINUTES / 60.
+           COMPUTE NEW-MM = TOTAL-MINUTES - (NEW-HH * 60).
+           MOVE    NEW-HH             TO        HH.
+           MOVE    NEW-MM             TO        MM.
+           PERFORM 2250-ADJUST-DAY-S  THRU  2250-EXIT.
+      *
+       3200-EXIT.
+           EXIT.
+      *
+       3500-SINGLE-S.
+      *    STCKCONV HAS NO DOCUMENTED RETURN CODE, SO THE INPUT IS
+      *    VALIDATED HERE RATHER THAN RELYING ON A POST-CALL STATUS.
+           PERFORM 2350-VALIDATE-TOD-S    THRU  2350-EXIT.
+           IF      NOT TOD-VALID
+                   MOVE    SPACES     TO        LP2
+                   STRING  'INVALID TOD VALUE - INPUT: ' TOD
+                           DELIMITED BY SIZE INTO LP2
+                   WRITE   LP2        AFTER 1
+                   GO TO   3500-EXIT.
+           MOVE    'F'                TO        STCK-DIRECTION.
+      *    FOR DYNAMIC LINK
+           CALL    CONVRTN    USING PARM.
+      *    FOR STATIC CALL
+      *    CALL    'STCKCONV' USING PARM.
+      *
+           PERFORM 2200-APPLY-OFFSET-S   THRU  2200-EXIT.
+           ADD     1                  TO        TOD-COUNT.
+           MOVE    TOD                TO        LP2.
+           WRITE   LP2                AFTER 1.
+           MOVE    SPACES             TO        LP2.
+           STRING  'GMT: ' GMT-YYYYMMDD '  ' GMT-HH ':' GMT-MM ':'
+                   GMT-SS DELIMITED BY SIZE INTO LP2.
+           WRITE   LP2                AFTER 1.
+           MOVE    DATETIME           TO        LP2.
+           WRITE   LP2                AFTER 1.
+      *
+       3500-EXIT.
+           EXIT.
+      *
+       2200-APPLY-OFFSET-S.
+           MOVE    YYYYMMDD           TO        GMT-YYYYMMDD.
+           MOVE    HH                 TO        GMT-HH.
+           MOVE    MM                 TO        GMT-MM.
+           MOVE    SS                 TO        GMT-SS.
+           MOVE    HH                 TO        NUM-HH.
+           MOVE    MM                 TO        NUM-MM.
+           COMPUTE TOTAL-MINUTES = NUM-HH * 60 + NUM-MM.
+           IF      OFFSET-SIGN = '-'
+                   COMPUTE OFFSET-MINUTES-SIGNED =
+                           0 - (OFFSET-HOURS * 60 + OFFSET-MINUTES)
+           ELSE
+                   COMPUTE OFFSET-MINUTES-SIGNED =
+                           OFFSET-HOURS * 60 + OFFSET-MINUTES.
+           ADD     OFFSET-MINUTES-SIGNED     TO   TOTAL-MINUTES.
+           MOVE    ZERO               TO        DAY-DELTA.
+           IF      TOTAL-MINUTES      <         0
+                   ADD     1440       TO        TOTAL-MINUTES
+                   MOVE    -1         TO        DAY-DELTA
+           ELSE
+           IF      TOTAL-MINUTES      NOT <     1440
+                   SUBTRACT 1440      FROM      TOTAL-MINUTES
+                   MOVE    1          TO        DAY-DELTA.
+           COMPUTE NEW-HH = TOTAL-MINUTES / 60.
+           COMPUTE NEW-MM = TOTAL-MINUTES - (NEW-HH * 60).
+           MOVE    NEW-HH             TO        HH.
+           MOVE    NEW-MM             TO        MM.
+           PERFORM 2250-ADJUST-DAY-S  THRU  2250-EXIT.
+           PERFORM 2280-COMPUTE-JULIAN-S   THRU  2280-EXIT.
+      *
+       2200-EXIT.
+           EXIT.
+      *
+      *    DAY-DELTA IS +1/-1 WHEN THE OFFSET CARRIED THE CLOCK PAST
+      *    MIDNIGHT; CARRIES THE CHANGE INTO YYYYMMDD-MM/YYYYMMDD-YYYY
+      *    AS NEEDED SO THE DATE NEVER SHOWS AN INVALID DAY NUMBER.
+       2250-ADJUST-DAY-S.
+           IF      DAY-DELTA          =         0
+                   GO TO   2250-EXIT.
+           IF      DAY-DELTA          >         0
+                   GO TO   2250-FORWARD-S.
+           SUBTRACT 1                 FROM      YYYYMMDD-DD.
+           IF      YYYYMMDD-DD        NOT =     0
+                   GO TO   2250-EXIT.
+           SUBTRACT 1                 FROM      YYYYMMDD-MM.
+           IF      YYYYMMDD-MM        NOT =     0
+                   GO TO   2250-BACK-DAYS-S.
+           MOVE    12                 TO        YYYYMMDD-MM.
+           SUBTRACT 1                 FROM      YYYYMMDD-YYYY.
+      *
+       2250-BACK-DAYS-S.
+           MOVE    YYYYMMDD-MM        TO        CAL-MM.
+           PERFORM 2260-DAYS-IN-MONTH-S     THRU  2260-EXIT.
+           MOVE    DAYS-IN-MONTH      TO        YYYYMMDD-DD.
+           GO TO   2250-EXIT.
+      *
+       2250-FORWARD-S.
+           ADD     1                  TO        YYYYMMDD-DD.
+           MOVE    YYYYMMDD-MM        TO        CAL-MM.
+           PERFORM 2260-DAYS-IN-MONTH-S     THRU  2260-EXIT.
+           IF      YYYYMMDD-DD        NOT >     DAYS-IN-MONTH
+                   GO TO   2250-EXIT.
+           MOVE    1                  TO        YYYYMMDD-DD.
+           ADD     1                  TO        YYYYMMDD-MM.
+           IF      YYYYMMDD-MM        NOT >     12
+                   GO TO   2250-EXIT.
+           MOVE    1                  TO        YYYYMMDD-MM.
+           ADD     1                  TO        YYYYMMDD-YYYY.
+      *
+       2250-EXIT.
+           EXIT.
+      *
+      *    CAL-MM IS SET BY THE CALLER TO THE MONTH TO BE CHECKED, SO
+      *    THIS ONE ROUTINE SERVES BOTH THE DAY-ROLLOVER CARRY LOGIC
+      *    (2250) AND THE JULIAN-DATE ACCUMULATOR (2280/2285) WITHOUT
+      *    CARRYING TWO COPIES OF THE SAME CALENDAR RULE.
+       2260-DAYS-IN-MONTH-S.
+           EVALUATE CAL-MM
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                   MOVE    31         TO        DAYS-IN-MONTH
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE    30         TO        DAYS-IN-MONTH
+               WHEN 02
+                   PERFORM 2270-LEAP-YEAR-S  THRU  2270-EXIT
+               WHEN OTHER
+                   MOVE    30         TO        DAYS-IN-MONTH
+           END-EVALUATE.
+      *
+       2260-EXIT.
+           EXIT.
+      *
+       2270-LEAP-YEAR-S.
+           MOVE    28                 TO        DAYS-IN-MONTH.
+           DIVIDE  YYYYMMDD-YYYY  BY  4    GIVING LEAP-YEAR-QUOTIENT
+                   REMAINDER LEAP-YEAR-REMAINDER.
+           IF      LEAP-YEAR-REMAINDER  NOT =   0
+                   GO TO   2270-EXIT.
+           DIVIDE  YYYYMMDD-YYYY  BY  100  GIVING LEAP-YEAR-QUOTIENT
+                   REMAINDER LEAP-YEAR-REMAINDER.
+           IF      LEAP-YEAR-REMAINDER  NOT =   0
+                   MOVE    29         TO        DAYS-IN-MONTH
+                   GO TO   2270-EXIT.
+           DIVIDE  YYYYMMDD-YYYY  BY  400  GIVING LEAP-YEAR-QUOTIENT
+                   REMAINDER LEAP-YEAR-REMAINDER.
+           IF      LEAP-YEAR-REMAINDER  =       0
+                   MOVE    29         TO        DAYS-IN-MONTH.
+      *
+       2270-EXIT.
+           EXIT.
+      *
+      *    DERIVES THE JULIAN (YYYYDDD) DATE FROM THE LOCAL YYYYMMDD
+      *    AFTER THE OFFSET/DAY ADJUSTMENT ABOVE, SO THE TWO DATES ON
+      *    THE LPFILE LINE NEVER DISAGREE ACROSS A MIDNIGHT CROSSING.
+       2280-COMPUTE-JULIAN-S.
+           MOVE    ZERO               TO        JULIAN-DAY-COUNT.
+           PERFORM 2285-ACCUM-MONTH-S VARYING JULIAN-MM
+                   FROM 1 BY 1 UNTIL JULIAN-MM >= YYYYMMDD-MM.
+           ADD     YYYYMMDD-DD        TO        JULIAN-DAY-COUNT.
+           MOVE    YYYYMMDD-YYYY      TO        JULIAN-YYYY.
+           MOVE    JULIAN-DAY-COUNT   TO        JULIAN-DDD.
+      *
+       2280-EXIT.
+           EXIT.
+      *
+       2285-ACCUM-MONTH-S.
+           MOVE    JULIAN-MM          TO        CAL-MM.
+           PERFORM 2260-DAYS-IN-MONTH-S     THRU  2260-EXIT.
+           ADD     DAYS-IN-MONTH      TO        JULIAN-DAY-COUNT.
+      *
+       2285-EXIT.
+           EXIT.
+      *
+       9999-TERMINATE-S.
+           MOVE    TOD-COUNT          TO        TOD-COUNT-ED.
+           MOVE    SPACES             TO        LP2.
+           STRING  'END OF RUN - TOD VALUES CONVERTED: ' TOD-COUNT-ED
+                   DELIMITED BY SIZE INTO LP2.
+           WRITE   LP2                AFTER 1.
+           IF      BATCH-MODE-RUN
+                   PERFORM 9900-CLOSE-BATCH-S  THRU  9900-EXIT.
            CLOSE   LPFILE.
-           STOP    RUN.
+      *
+       9999-EXIT.
+           EXIT.
+      *
+       9900-CLOSE-BATCH-S.
+           IF      RESTRT-OPEN-OK
+                   PERFORM 2450-WRITE-CHECKPOINT-S  THRU  2450-EXIT
+                   CLOSE   RESTRT.
+           IF      TODIN-STATUS       =         '00'
+                   CLOSE   TODIN.
+           IF      JOBTAB-STATUS      =         '00'
+                   CLOSE   JOBTAB.
+      *
+       9900-EXIT.
+           EXIT.
 /*
 //LKED   EXEC PGM=IEWL,REGION=768K,COND=(5,LT),
 // PARM='XREF,LET,LIST,MAP,'
@@ -91,7 +631,14 @@
 //SYSLMOD  DD  DSNAME=&&GOSET(GO),DISP=(,PASS),UNIT=SYSDA,
 //         SPACE=(CYL,(1,1,1))
 //SYSPRINT DD SYSOUT=*
-//GO       EXEC  PGM=*.LKED.SYSLMOD,COND=((5,LT,LKED),(5,LT,COB))       00390007
+//*        PARM=                  BATCH RUN FROM TODIN  (DEFAULT)
+//*        PARM='xxxxxxxxxxxxxxxx' AD HOC CONVERT OF ONE 16-BYTE TOD
+//*        PARM='RYYYYMMDDHHMMSS' REVERSE LOOKUP OF ONE TOD VALUE
+//GO       EXEC  PGM=*.LKED.SYSLMOD,COND=((5,LT,LKED),(5,LT,COB)),      00390007
+//         PARM=''
 //STEPLIB  DD DSN=ANDREWJ.SOURCE.LMD,DISP=SHR FOR DYNAMIC LINK          00390007
+//TODIN    DD DSN=ANDREWJ.TOD.INPUT,DISP=SHR
+//RESTRT   DD DSN=ANDREWJ.TOD.RESTART,DISP=SHR
+//JOBTAB   DD DSN=ANDREWJ.TOD.JOBTAB,DISP=SHR
 //LP2      DD SYSOUT=*
 
\ No newline at end of file
